@@ -13,14 +13,64 @@ ENVIRONMENT DIVISION.
       WITH FONT   GOTHIC
       AT   ANGLE  0 DEGREES
       BY   FORM   F.
+    PRINTING MODE PMODE2 IS FOR MOCS
+      IN   SIZE   12 POINT
+      AT   PITCH  10 CPI
+      WITH FONT   GOTHIC
+      AT   ANGLE  0 DEGREES
+      BY   FORM   F.
 *>
  INPUT-OUTPUT SECTION.
   FILE-CONTROL.
     SELECT PRINT-FILE
-        ASSIGN       TO  PRINTER.
+        ASSIGN       TO  PRINTER
+        FILE STATUS  IS  PRINT-FILE-STATUS.
     SELECT WORK-FILE
         ASSIGN       TO  WORK-FILE-NAME
-        ORGANIZATION IS  LINE SEQUENTIAL.
+        ORGANIZATION IS  LINE SEQUENTIAL
+        FILE STATUS  IS  WORK-FILE-STATUS.
+*>  RUN-LOG-NAME AND CHECKPOINT-FILE-NAME ARE DERIVED FROM WORK-FILE-NAME
+*>  (NOT A FIXED LITERAL) SO THAT PRINTBAT'S REPEATED CALLS, ONE PER
+*>  WORK FILE IN A BATCH, EACH GET THEIR OWN AUDIT TRAIL AND CHECKPOINT
+*>  DATASET INSTEAD OF ALL OF THEM OVERWRITING THE SAME ONE.
+    SELECT RUN-LOG
+        ASSIGN       TO  RUN-LOG-NAME
+        ORGANIZATION IS  LINE SEQUENTIAL
+        FILE STATUS  IS  RUN-LOG-STATUS.
+    SELECT CHECKPOINT-FILE
+        ASSIGN       TO  CHECKPOINT-FILE-NAME
+        ORGANIZATION IS  LINE SEQUENTIAL
+        FILE STATUS  IS  CHECKPOINT-STATUS.
+*>  WORK-FILE-INDEXED IS A KEYED COPY OF THE SAME EXTRACT, ORGANIZED FOR
+*>  DIRECT ACCESS BY ACCOUNT NUMBER, SO A SINGLE MISPRINTED RECORD CAN
+*>  BE REPRINTED ON DEMAND INSTEAD OF RERUNNING THE WHOLE SEQUENTIAL
+*>  JOB. IT CANNOT SHARE WORK-FILE-NAME'S SEQUENTIAL EXTRACT -- A FLAT
+*>  FILE HAS NO INDEX BLOCKS FOR A KEYED READ TO WORK AGAINST -- SO IT
+*>  IS ASSIGNED ITS OWN DERIVED NAME, THE SAME AS RUN-LOG/CHECKPOINT-
+*>  FILE/CSV-FILE/PDF-FILE, AND BUILT BY THE NORMAL SEQUENTIAL PRINT RUN
+*>  (SEE BUILD-INDEXED-RECORD) BEFORE ANY LOOKUP CAN USE IT.
+    SELECT WORK-FILE-INDEXED
+        ASSIGN       TO  WORK-FILE-INDEXED-NAME
+        ORGANIZATION IS  INDEXED
+        ACCESS MODE  IS  RANDOM
+        RECORD KEY   IS  S-ACCOUNT-NO OF WORK-INDEXED-RECORD
+        FILE STATUS  IS  INDEXED-FILE-STATUS.
+*>  CSV-FILE AND PDF-FILE ARE ALTERNATE OUTPUT DESTINATIONS FOR THE SAME
+*>  REPORT, SELECTED AT RUN TIME BY OUTPUT-DEVICE-SW INSTEAD OF THE
+*>  PRINTER. CSV-FILE CARRIES COMMA-DELIMITED DETAIL ROWS FOR LOADING
+*>  INTO A SPREADSHEET; PDF-FILE IS A PLAIN-TEXT SPOOL FILE IN THE SAME
+*>  LAYOUT AS THE PRINTER OUTPUT, FOR A DOWNSTREAM PDF CONVERSION STEP.
+*>  CSV-FILE-NAME AND PDF-FILE-NAME ARE ALSO DERIVED FROM WORK-FILE-NAME
+*>  FOR THE SAME REASON -- A FIXED LITERAL WOULD BE TRUNCATED/OVERWRITTEN
+*>  BY EVERY SUBSEQUENT WORK FILE IN A PRINTBAT BATCH.
+    SELECT CSV-FILE
+        ASSIGN       TO  CSV-FILE-NAME
+        ORGANIZATION IS  LINE SEQUENTIAL
+        FILE STATUS  IS  CSV-FILE-STATUS.
+    SELECT PDF-FILE
+        ASSIGN       TO  PDF-FILE-NAME
+        ORGANIZATION IS  LINE SEQUENTIAL
+        FILE STATUS  IS  PDF-FILE-STATUS.
 *>
 DATA DIVISION.
  FILE SECTION.
@@ -29,28 +79,740 @@ DATA DIVISION.
  FD  WORK-FILE.
  01  WORK-RECORD.
      COPY "S_REC.CBL".
+ FD  RUN-LOG.
+ 01  RUN-LOG-RECORD.
+     05  RL-WORK-FILE-NAME   PIC X(12).
+     05  FILLER              PIC X(02).
+     05  RL-START-STAMP      PIC X(16).
+     05  FILLER              PIC X(02).
+     05  RL-END-STAMP        PIC X(16).
+     05  FILLER              PIC X(02).
+     05  RL-RECORD-COUNT     PIC 9(07).
+     05  FILLER              PIC X(03).
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-RECORD.
+     05  CKPT-WORK-FILE-NAME PIC X(12).
+     05  FILLER              PIC X(02).
+     05  CKPT-RECORD-COUNT   PIC 9(07).
+     05  FILLER              PIC X(39).
+ FD  WORK-FILE-INDEXED.
+ 01  WORK-INDEXED-RECORD.
+     COPY "S_REC.CBL".
+ FD  CSV-FILE.
+ 01  CSV-RECORD PIC X(100).
+ FD  PDF-FILE.
+ 01  PDF-RECORD PIC X(60).
 *>
  WORKING-STORAGE SECTION.
  01  WORK1-RECORD CHARACTER TYPE IS PMODE1.
      COPY "S_REC.CBL".
+ 01  WORK2-RECORD CHARACTER TYPE IS PMODE2.
+     COPY "S_REC.CBL".
+*>
+ 01  LINES-PRINTED           PIC 9(03) VALUE ZERO.
+ 01  PAGE-NUMBER             PIC 9(05) VALUE ZERO.
+ 01  LINES-PER-PAGE          PIC 9(03) VALUE 55.
+ 01  PAGE-NO-EDIT            PIC ZZZZ9.
+ 01  RUN-DATE-YYMMDD.
+     05  RUN-DATE-YY         PIC 9(02).
+     05  RUN-DATE-MM         PIC 9(02).
+     05  RUN-DATE-DD         PIC 9(02).
+ 01  RUN-DATE-DISPLAY        PIC X(08).
+ 01  HEADER-LINE-1           PIC X(60).
+ 01  HEADER-LINE-2           PIC X(60).
+ 01  FOOTER-LINE             PIC X(60).
+*>
+ 01  PRINT-FILE-STATUS       PIC X(02).
+ 01  WORK-FILE-STATUS        PIC X(02).
+ 01  WORK-FILE-OPEN-SW       PIC X(01) VALUE "N".
+ 01  ERROR-MESSAGE           PIC X(60).
+*>
+ 01  RUN-LOG-STATUS          PIC X(02).
+ 01  TOTAL-RECORDS-READ      PIC 9(07) VALUE ZERO.
+ 01  RUN-START-DATE          PIC 9(08).
+ 01  RUN-START-TIME          PIC 9(08).
+ 01  RUN-START-STAMP         PIC X(16).
+ 01  RUN-END-DATE            PIC 9(08).
+ 01  RUN-END-TIME            PIC 9(08).
+ 01  RUN-END-STAMP           PIC X(16).
+*>
+ 01  FIRST-RECORD-SW         PIC X(01) VALUE "Y".
+ 01  PREVIOUS-BRANCH-NO      PIC X(04).
+ 01  BRANCH-SUBTOTAL         PIC S9(11)V99 VALUE ZERO.
+ 01  GRAND-TOTAL             PIC S9(11)V99 VALUE ZERO.
+ 01  BRANCH-SUBTOTAL-EDIT    PIC -9(11).99.
+ 01  GRAND-TOTAL-EDIT        PIC -9(11).99.
+ 01  TOTAL-LINE              PIC X(60).
+*>
+ 01  CHECKPOINT-STATUS       PIC X(02).
+ 01  CHECKPOINT-INTERVAL     PIC 9(05) VALUE 100.
+ 01  CHECKPOINT-COUNTER      PIC 9(05) VALUE ZERO.
+*>
+ 01  TRAILER-SEEN-SW         PIC X(01) VALUE "N".
+ 01  EXPECTED-RECORD-COUNT   PIC 9(07) VALUE ZERO.
+ 01  BALANCE-LINE            PIC X(60).
+*>
+ 01  INDEXED-FILE-STATUS     PIC X(02).
+ 01  LOOKUP-RESULT-LINE      PIC X(60).
+*>
+ 01  CSV-FILE-STATUS         PIC X(02).
+ 01  PDF-FILE-STATUS         PIC X(02).
+ 01  OUTPUT-LINE-AREA        PIC X(100).
+ 01  CSV-DETAIL-LINE         PIC X(100).
+ 01  CSV-AMOUNT-EDIT         PIC -9(9).99.
+ 01  CSV-TOTAL-AMOUNT-EDIT   PIC -9(11).99.
+*>
+*>  AUXILIARY FILE NAMES, BUILT ONCE AT START-UP FROM THE SIGNIFICANT
+*>  (NON-BLANK) PART OF WORK-FILE-NAME SO EACH WORK FILE A BATCH RUN
+*>  PROCESSES GETS ITS OWN RUN-LOG/CHECKPOINT/INDEXED/CSV/PDF DATASET
+*>  INSTEAD OF SHARING ONE NAME. SIZED FOR THE FULL 12-BYTE WORK-FILE-
+*>  NAME PLUS A 4-BYTE EXTENSION SO A FULL-LENGTH WORK FILE NAME DOES
+*>  NOT GET ITS EXTENSION TRUNCATED.
+ 01  RUN-LOG-NAME            PIC X(16).
+ 01  CHECKPOINT-FILE-NAME    PIC X(16).
+ 01  WORK-FILE-INDEXED-NAME  PIC X(16).
+ 01  CSV-FILE-NAME           PIC X(16).
+ 01  PDF-FILE-NAME           PIC X(16).
 *>
  LINKAGE SECTION.
  01  WORK-FILE-NAME      PIC X(12).
+ 01  PRINT-MODE-SW       PIC X(01).
+ 01  RESUME-FROM-RECORD  PIC 9(07).
+ 01  LOOKUP-MODE-SW      PIC X(01).
+ 01  LOOKUP-ACCOUNT-NO   PIC X(10).
+ 01  OUTPUT-DEVICE-SW    PIC X(01).
 *>
-PROCEDURE DIVISION USING WORK-FILE-NAME.
+PROCEDURE DIVISION USING WORK-FILE-NAME, PRINT-MODE-SW,
+           RESUME-FROM-RECORD, LOOKUP-MODE-SW, LOOKUP-ACCOUNT-NO,
+           OUTPUT-DEVICE-SW.
+*>  (0) PRINTBAT (SEE PRINTBAT.COB) CALLS THIS PROGRAM ONCE PER WORK
+*>      FILE IN THE SAME RUN UNIT WITH NO CANCEL IN BETWEEN, SO A
+*>      01-LEVEL'S VALUE CLAUSE ONLY TAKES EFFECT ON THE FIRST CALL.
+*>      RESET EVERY PER-CALL ACCUMULATOR AND SWITCH BEFORE ANYTHING
+*>      ELSE RUNS SO THE SECOND AND LATER FILES IN A BATCH EACH START
+*>      CLEAN INSTEAD OF CARRYING OVER PAGE NUMBERS, TOTALS, AND
+*>      CONTROL-BREAK STATE FROM THE PREVIOUS FILE.
+     PERFORM INITIALIZE-RUN-STORAGE.
+*>  (0A) DERIVE THIS CALL'S AUXILIARY FILE NAMES FROM WORK-FILE-NAME
+*>      BEFORE OPENING ANYTHING.
+     PERFORM BUILD-DERIVED-FILE-NAMES.
+*>  LOOKUP MODE REPRINTS ONE RECORD BY ACCOUNT NUMBER INSTEAD OF
+*>  RUNNING THE FULL SEQUENTIAL PRINT JOB.
+     IF LOOKUP-MODE-SW = "Y"
+         PERFORM LOOKUP-SINGLE-RECORD
+         GOBACK
+     END-IF.
 *>  (1) OPEN THE DATA FILE.
-     OPEN OUTPUT PRINT-FILE.
+     PERFORM OPEN-OUTPUT-DEVICE.
+     OPEN OUTPUT RUN-LOG.
+*>  A FAILURE OPENING THE AUDIT TRAIL OR CHECKPOINT FILE IS SURFACED,
+*>  NOT SWALLOWED, BUT DOES NOT ABORT THE PRINT RUN -- THESE ARE
+*>  SUPPORTING RECORDS, NOT THE REPORT ITSELF.
+     IF RUN-LOG-STATUS NOT = "00"
+         MOVE SPACES TO ERROR-MESSAGE
+         STRING "PRINTPRC - CANNOT OPEN RUN-LOG, STATUS "
+                RUN-LOG-STATUS DELIMITED BY SIZE
+                " FOR: " DELIMITED BY SIZE
+                WORK-FILE-NAME DELIMITED BY SIZE
+           INTO ERROR-MESSAGE
+         DISPLAY ERROR-MESSAGE
+         MOVE 16 TO RETURN-CODE
+     END-IF
+     OPEN OUTPUT CHECKPOINT-FILE.
+     IF CHECKPOINT-STATUS NOT = "00"
+         MOVE SPACES TO ERROR-MESSAGE
+         STRING "PRINTPRC - CANNOT OPEN CHECKPOINT FILE, STATUS "
+                CHECKPOINT-STATUS DELIMITED BY SIZE
+                " FOR: " DELIMITED BY SIZE
+                WORK-FILE-NAME DELIMITED BY SIZE
+           INTO ERROR-MESSAGE
+         DISPLAY ERROR-MESSAGE
+         MOVE 16 TO RETURN-CODE
+     END-IF
      OPEN INPUT  WORK-FILE.
+     IF WORK-FILE-STATUS NOT = "00"
+         PERFORM WORK-FILE-ERROR
+     END-IF
+     MOVE "Y" TO WORK-FILE-OPEN-SW.
+*>  (1C) BUILD THIS RUN'S KEYED COPY OF THE EXTRACT AS THE SEQUENTIAL
+*>       PASS GOES BY (SEE BUILD-INDEXED-RECORD), SO A LATER LOOKUP-
+*>       MODE CALL HAS AN ACTUAL INDEXED FILE TO OPEN AND READ RANDOM
+*>       AGAINST. NOT HAVING ONE YET IS NOT FATAL TO THIS PRINT RUN --
+*>       ONLY A FOLLOW-UP REPRINT REQUEST WOULD BE AFFECTED.
+     OPEN OUTPUT WORK-FILE-INDEXED.
+     IF INDEXED-FILE-STATUS NOT = "00"
+         MOVE SPACES TO ERROR-MESSAGE
+         STRING "PRINTPRC - CANNOT OPEN INDEXED WORK FILE, STATUS "
+                INDEXED-FILE-STATUS DELIMITED BY SIZE
+                " FOR: " DELIMITED BY SIZE
+                WORK-FILE-NAME DELIMITED BY SIZE
+           INTO ERROR-MESSAGE
+         DISPLAY ERROR-MESSAGE
+         MOVE 16 TO RETURN-CODE
+     END-IF.
+*>  (1A) START THE RUN-LOG AUDIT TRAIL SO THE EXTRACT RECORD COUNT CAN
+*>       BE RECONCILED AGAINST WHAT THIS RUN ACTUALLY PRINTED. THIS
+*>       HAS TO RUN BEFORE SKIP-RESUME-RECORDS, NOT AFTER -- THAT
+*>       PARAGRAPH CAN GO TO TERM-PROC DIRECTLY (END OF FILE, OR THE
+*>       TRAILER TURNING UP WHILE STILL SKIPPING) WITHOUT EVER RETURNING
+*>       HERE, WHICH WOULD LEAVE RUN-START-STAMP HOLDING WHATEVER A
+*>       PRIOR WORK FILE IN THE SAME PRINTBAT BATCH (OR UNINITIALIZED
+*>       GARBAGE ON THE FIRST CALL) LEFT IN IT FOR TERM-PROC TO WRITE
+*>       TO THE RUN-LOG.
+     ACCEPT RUN-START-DATE FROM DATE YYYYMMDD.
+     ACCEPT RUN-START-TIME FROM TIME.
+     STRING RUN-START-DATE DELIMITED BY SIZE
+            RUN-START-TIME DELIMITED BY SIZE
+       INTO RUN-START-STAMP.
+     ACCEPT RUN-DATE-YYMMDD FROM DATE.
+     STRING RUN-DATE-MM DELIMITED BY SIZE
+            "/"          DELIMITED BY SIZE
+            RUN-DATE-DD  DELIMITED BY SIZE
+            "/"          DELIMITED BY SIZE
+            RUN-DATE-YY  DELIMITED BY SIZE
+       INTO RUN-DATE-DISPLAY.
+*>  (1B) ON A RESTART, SKIP PAST THE RECORDS A PRIOR RUN ALREADY
+*>       PRINTED INSTEAD OF STARTING THE FORM OVER FROM RECORD ONE.
+     IF RESUME-FROM-RECORD > ZERO
+         PERFORM SKIP-RESUME-RECORDS
+     END-IF.
 *>
  LOOP-POINT.
-*>  (2) PRINT THE DATA FILE.
+*>  (2) PRINT THE DATA FILE, BREAKING TO A NEW PAGE (AND REPRINTING THE
+*>      HEADER) EVERY TIME THE FORM'S LINE LIMIT IS REACHED. A CSV
+*>      EXTRACT HAS NO PAGES, SO IT SKIPS HEADERS/FOOTERS ENTIRELY.
+     IF LINES-PRINTED = ZERO AND OUTPUT-DEVICE-SW NOT = "C"
+         PERFORM PRINT-HEADER
+     END-IF
      READ WORK-FILE INTO WORK1-RECORD
           AT END GO TO TERM-PROC.
-     WRITE PRINT-RECORD FROM WORK1-RECORD AFTER ADVANCING 1 LINE.
+     IF WORK-FILE-STATUS NOT = "00"
+         PERFORM WORK-FILE-ERROR
+     END-IF
+*>  A TRAILER RECORD CARRIES THE EXTRACT JOB'S EXPECTED DETAIL COUNT.
+*>  IT IS NOT A DETAIL LINE, SO STOP THE LOOP WITHOUT PRINTING IT OR
+*>  COUNTING IT.
+     IF S-REC-TYPE OF WORK1-RECORD = "T"
+         MOVE S-TRAILER-COUNT OF WORK1-RECORD TO EXPECTED-RECORD-COUNT
+         MOVE "Y" TO TRAILER-SEEN-SW
+         GO TO TERM-PROC
+     END-IF
+     ADD 1 TO TOTAL-RECORDS-READ.
+     PERFORM BUILD-INDEXED-RECORD.
+*>  DETECT A CHANGE IN THE BRANCH KEY AND SUBTOTAL THE GROUP THAT JUST
+*>  ENDED SO THE PRINTED REPORT DOUBLES AS A CONTROL REPORT.
+     IF FIRST-RECORD-SW = "Y"
+         MOVE S-BRANCH-NO OF WORK1-RECORD TO PREVIOUS-BRANCH-NO
+         MOVE "N" TO FIRST-RECORD-SW
+     ELSE
+         IF S-BRANCH-NO OF WORK1-RECORD NOT = PREVIOUS-BRANCH-NO
+             PERFORM PRINT-SUBTOTAL
+             MOVE S-BRANCH-NO OF WORK1-RECORD TO PREVIOUS-BRANCH-NO
+*>          PRINT-SUBTOTAL MAY HAVE JUST TURNED THE PAGE (FOOTER +
+*>          LINES-PRINTED RESET TO ZERO). REPRINT THE HEADER NOW, BEFORE
+*>          THIS ITERATION'S DETAIL LINE GOES OUT, OR THE NEW PAGE WOULD
+*>          START WITH NO HEADER AND STAY THAT WAY UNTIL THE NEXT BREAK.
+             IF LINES-PRINTED = ZERO AND OUTPUT-DEVICE-SW NOT = "C"
+                 PERFORM PRINT-HEADER
+             END-IF
+         END-IF
+     END-IF
+     ADD S-AMOUNT OF WORK1-RECORD TO BRANCH-SUBTOTAL GRAND-TOTAL.
+*>  DROP A CHECKPOINT EVERY CHECKPOINT-INTERVAL RECORDS SO A LONG RUN
+*>  CAN BE RESTARTED WITHOUT REPRINTING EVERYTHING FROM THE TOP.
+     ADD 1 TO CHECKPOINT-COUNTER.
+     IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+         PERFORM WRITE-CHECKPOINT
+         MOVE ZERO TO CHECKPOINT-COUNTER
+     END-IF
+*>  PRINT-MODE-SW PICKS WHICH CHARACTER TYPE (FORM/FONT/SIZE) THE
+*>  RECORD GOES OUT IN, SO THE SAME COMPILED PROGRAM CAN SERVE MORE
+*>  THAN ONE PRE-PRINTED FORM. A CSV EXTRACT HAS NO PRINTING ATTRIBUTES,
+*>  SO IT GETS A TRUE COMMA-DELIMITED ROW INSTEAD OF THE FIXED-FORM COPY.
+     IF OUTPUT-DEVICE-SW = "C"
+         PERFORM BUILD-CSV-DETAIL-LINE
+         MOVE CSV-DETAIL-LINE TO OUTPUT-LINE-AREA
+         PERFORM WRITE-REPORT-LINE
+     ELSE
+         IF PRINT-MODE-SW = "2"
+             MOVE WORK1-RECORD TO WORK2-RECORD
+         END-IF
+         PERFORM WRITE-DETAIL-LINE
+     END-IF.
+     ADD 1 TO LINES-PRINTED.
+     IF OUTPUT-DEVICE-SW NOT = "C" AND LINES-PRINTED >= LINES-PER-PAGE
+         PERFORM PRINT-FOOTER
+         MOVE ZERO TO LINES-PRINTED
+     END-IF
      GO TO LOOP-POINT.
+*>
+ PRINT-HEADER.
+*>  REPRINT THE JOB NAME, RUN DATE AND PAGE NUMBER AT THE TOP OF EACH
+*>  FORM. THE VERY FIRST PAGE STARTS ON THE FORM ALREADY IN PLACE;
+*>  EVERY SUBSEQUENT PAGE ADVANCES TO A NEW FORM FIRST.
+     ADD 1 TO PAGE-NUMBER.
+     MOVE PAGE-NUMBER TO PAGE-NO-EDIT.
+     MOVE SPACES TO HEADER-LINE-1.
+     STRING "PRINTPRC"            DELIMITED BY SIZE
+            "   RUN DATE: "       DELIMITED BY SIZE
+            RUN-DATE-DISPLAY      DELIMITED BY SIZE
+            "   PAGE: "           DELIMITED BY SIZE
+            PAGE-NO-EDIT          DELIMITED BY SIZE
+       INTO HEADER-LINE-1.
+     MOVE ALL "-" TO HEADER-LINE-2.
+     MOVE HEADER-LINE-1 TO OUTPUT-LINE-AREA.
+     IF PAGE-NUMBER = 1
+         PERFORM WRITE-REPORT-LINE
+     ELSE
+         PERFORM WRITE-REPORT-LINE-NEWPAGE
+     END-IF
+     MOVE HEADER-LINE-2 TO OUTPUT-LINE-AREA.
+     PERFORM WRITE-REPORT-LINE.
+     ADD 2 TO LINES-PRINTED.
+*>
+ PRINT-FOOTER.
+*>  MARK THE BOTTOM OF THE FORM SO THE OPERATOR CAN SEE A PAGE ENDED
+*>  WITHOUT HAVING TO COUNT LINES.
+     MOVE SPACES TO FOOTER-LINE.
+     STRING "*** END OF PAGE "    DELIMITED BY SIZE
+            PAGE-NO-EDIT          DELIMITED BY SIZE
+            " ***"                DELIMITED BY SIZE
+       INTO FOOTER-LINE.
+     MOVE FOOTER-LINE TO OUTPUT-LINE-AREA.
+     PERFORM WRITE-REPORT-LINE.
+*>
+ PRINT-SUBTOTAL.
+*>  PRINT THE SUBTOTAL LINE FOR THE BRANCH GROUP THAT JUST ENDED, THEN
+*>  RESET THE ACCUMULATOR FOR THE NEXT GROUP. A CSV EXTRACT GETS A TRUE
+*>  COMMA-DELIMITED TOTAL ROW INSTEAD OF THE PLAIN-TEXT REPORT LINE, SO
+*>  IT DOESN'T MISALIGN THE SPREADSHEET COLUMNS THE DETAIL ROWS USE.
+     IF OUTPUT-DEVICE-SW = "C"
+         MOVE SPACES TO CSV-DETAIL-LINE
+*>      BRANCH-SUBTOTAL/GRAND-TOTAL CARRY 11 INTEGER DIGITS, TWO MORE
+*>      THAN CSV-AMOUNT-EDIT HOLDS -- USE THE WIDER EDIT FIELD HERE SO
+*>      A LARGE SUBTOTAL DOESN'T LOSE ITS LEADING DIGITS.
+         MOVE BRANCH-SUBTOTAL TO CSV-TOTAL-AMOUNT-EDIT
+         STRING "SUBTOTAL,"          DELIMITED BY SIZE
+                PREVIOUS-BRANCH-NO   DELIMITED BY SIZE
+                ","                  DELIMITED BY SIZE
+                CSV-TOTAL-AMOUNT-EDIT DELIMITED BY SIZE
+           INTO CSV-DETAIL-LINE
+         MOVE CSV-DETAIL-LINE TO OUTPUT-LINE-AREA
+     ELSE
+         MOVE SPACES TO TOTAL-LINE
+         MOVE BRANCH-SUBTOTAL TO BRANCH-SUBTOTAL-EDIT
+         STRING "  BRANCH "       DELIMITED BY SIZE
+                PREVIOUS-BRANCH-NO DELIMITED BY SIZE
+                " SUBTOTAL: "     DELIMITED BY SIZE
+                BRANCH-SUBTOTAL-EDIT DELIMITED BY SIZE
+           INTO TOTAL-LINE
+         MOVE TOTAL-LINE TO OUTPUT-LINE-AREA
+     END-IF.
+     PERFORM WRITE-REPORT-LINE.
+     ADD 1 TO LINES-PRINTED.
+     IF OUTPUT-DEVICE-SW NOT = "C" AND LINES-PRINTED >= LINES-PER-PAGE
+         PERFORM PRINT-FOOTER
+         MOVE ZERO TO LINES-PRINTED
+     END-IF
+     MOVE ZERO TO BRANCH-SUBTOTAL.
+*>
+ SKIP-RESUME-RECORDS.
+*>  READ (BUT DO NOT PRINT) PAST THE RECORDS A PRIOR, INTERRUPTED RUN
+*>  ALREADY GOT OUT TO THE PRINTER, SO RESTARTING A BIG JOB DOESN'T
+*>  WASTE PAPER REPRINTING PAGES THAT ALREADY WENT OUT. INITIALIZE-RUN-
+*>  STORAGE ALREADY ZEROED GRAND-TOTAL/BRANCH-SUBTOTAL AND RESET
+*>  PREVIOUS-BRANCH-NO/FIRST-RECORD-SW FOR THIS CALL, SO EACH SKIPPED
+*>  RECORD HAS TO FEED THOSE THE SAME AS LOOP-POINT WOULD HAVE -- LESS
+*>  THE ACTUAL PRINTING -- OR THE RESUMED RUN'S GRAND TOTAL AND TRAILER
+*>  RECONCILIATION WOULD ONLY COVER RECORDS PRINTED AFTER THE RESTART,
+*>  SILENTLY SHORT EVEN THOUGH TOTAL-RECORDS-READ BALANCES.
+     IF TOTAL-RECORDS-READ < RESUME-FROM-RECORD
+         READ WORK-FILE INTO WORK1-RECORD
+              AT END GO TO TERM-PROC
+         END-READ
+         IF WORK-FILE-STATUS NOT = "00"
+             PERFORM WORK-FILE-ERROR
+         END-IF
+         IF S-REC-TYPE OF WORK1-RECORD = "T"
+             MOVE S-TRAILER-COUNT OF WORK1-RECORD TO EXPECTED-RECORD-COUNT
+             MOVE "Y" TO TRAILER-SEEN-SW
+             GO TO TERM-PROC
+         END-IF
+         ADD 1 TO TOTAL-RECORDS-READ
+         PERFORM BUILD-INDEXED-RECORD
+         IF FIRST-RECORD-SW = "Y"
+             MOVE S-BRANCH-NO OF WORK1-RECORD TO PREVIOUS-BRANCH-NO
+             MOVE "N" TO FIRST-RECORD-SW
+         ELSE
+             IF S-BRANCH-NO OF WORK1-RECORD NOT = PREVIOUS-BRANCH-NO
+*>              THE INTERRUPTED RUN ALREADY PRINTED THIS BRANCH'S
+*>              SUBTOTAL BEFORE IT GOT CUT OFF -- JUST CLEAR IT FOR THE
+*>              NEXT GROUP INSTEAD OF PRINTING IT AGAIN.
+                 MOVE ZERO TO BRANCH-SUBTOTAL
+                 MOVE S-BRANCH-NO OF WORK1-RECORD TO PREVIOUS-BRANCH-NO
+             END-IF
+         END-IF
+         ADD S-AMOUNT OF WORK1-RECORD TO BRANCH-SUBTOTAL GRAND-TOTAL
+         GO TO SKIP-RESUME-RECORDS
+     END-IF.
+*>
+ BUILD-INDEXED-RECORD.
+*>  KEEP THE KEYED LOOKUP COPY OF THE EXTRACT IN STEP WITH THE
+*>  SEQUENTIAL PASS -- WHETHER THIS RECORD IS BEING SKIPPED (A RESTART)
+*>  OR PRINTED -- SO A LOOKUP-MODE CALL AGAINST THIS WORK FILE CAN FIND
+*>  ANY RECORD, NOT JUST THE ONES THIS PARTICULAR RUN PRINTED. A
+*>  FAILURE HERE DOES NOT STOP THE PRINT RUN -- ONLY A FOLLOW-UP LOOKUP
+*>  WOULD BE AFFECTED.
+     WRITE WORK-INDEXED-RECORD FROM WORK1-RECORD.
+     IF INDEXED-FILE-STATUS NOT = "00"
+         MOVE SPACES TO ERROR-MESSAGE
+         STRING "PRINTPRC - INDEXED WORK FILE WRITE FAILED, STATUS "
+                INDEXED-FILE-STATUS DELIMITED BY SIZE
+                " FOR: " DELIMITED BY SIZE
+                WORK-FILE-NAME DELIMITED BY SIZE
+           INTO ERROR-MESSAGE
+         DISPLAY ERROR-MESSAGE
+         MOVE 16 TO RETURN-CODE
+     END-IF.
+*>
+ WRITE-CHECKPOINT.
+*>  RECORD HOW FAR THIS RUN HAS GOTTEN SO A RESTART CAN RESUME FROM
+*>  HERE INSTEAD OF FROM RECORD ONE.
+     MOVE SPACES TO CHECKPOINT-RECORD.
+     MOVE WORK-FILE-NAME      TO CKPT-WORK-FILE-NAME.
+     MOVE TOTAL-RECORDS-READ  TO CKPT-RECORD-COUNT.
+     WRITE CHECKPOINT-RECORD.
+     IF CHECKPOINT-STATUS NOT = "00"
+         MOVE SPACES TO ERROR-MESSAGE
+         STRING "PRINTPRC - CHECKPOINT WRITE FAILED, STATUS "
+                CHECKPOINT-STATUS DELIMITED BY SIZE
+                " FOR: " DELIMITED BY SIZE
+                WORK-FILE-NAME DELIMITED BY SIZE
+           INTO ERROR-MESSAGE
+         DISPLAY ERROR-MESSAGE
+         MOVE 16 TO RETURN-CODE
+     END-IF.
+*>
+ PRINT-GRAND-TOTAL.
+*>  PRINT THE GRAND TOTAL OVER ALL BRANCH GROUPS IN THE RUN.
+     IF OUTPUT-DEVICE-SW = "C"
+         MOVE SPACES TO CSV-DETAIL-LINE
+*>      SEE PRINT-SUBTOTAL -- GRAND-TOTAL NEEDS THE WIDER EDIT FIELD
+*>      TOO, FOR THE SAME REASON.
+         MOVE GRAND-TOTAL TO CSV-TOTAL-AMOUNT-EDIT
+         STRING "GRANDTOTAL,,"        DELIMITED BY SIZE
+                CSV-TOTAL-AMOUNT-EDIT DELIMITED BY SIZE
+           INTO CSV-DETAIL-LINE
+         MOVE CSV-DETAIL-LINE TO OUTPUT-LINE-AREA
+     ELSE
+         MOVE SPACES TO TOTAL-LINE
+         MOVE GRAND-TOTAL TO GRAND-TOTAL-EDIT
+         STRING "  GRAND TOTAL: " DELIMITED BY SIZE
+                GRAND-TOTAL-EDIT  DELIMITED BY SIZE
+           INTO TOTAL-LINE
+         MOVE TOTAL-LINE TO OUTPUT-LINE-AREA
+     END-IF.
+     PERFORM WRITE-REPORT-LINE.
+     ADD 1 TO LINES-PRINTED.
+*>
+ PRINT-OUT-OF-BALANCE.
+*>  THE EXTRACT'S TRAILER SAID HOW MANY DETAIL RECORDS TO EXPECT; MAKE
+*>  THE MISMATCH VISIBLE ON THE REPORT RATHER THAN LETTING A TRUNCATED
+*>  EXTRACT LOOK LIKE A CLEAN, COMPLETE RUN.
+     IF OUTPUT-DEVICE-SW = "C"
+         MOVE SPACES TO CSV-DETAIL-LINE
+         STRING "OUTOFBALANCE,"       DELIMITED BY SIZE
+                EXPECTED-RECORD-COUNT DELIMITED BY SIZE
+                ","                   DELIMITED BY SIZE
+                TOTAL-RECORDS-READ    DELIMITED BY SIZE
+           INTO CSV-DETAIL-LINE
+         MOVE CSV-DETAIL-LINE TO OUTPUT-LINE-AREA
+     ELSE
+         MOVE SPACES TO BALANCE-LINE
+         STRING "*** OUT OF BALANCE - EXPECTED "  DELIMITED BY SIZE
+                EXPECTED-RECORD-COUNT             DELIMITED BY SIZE
+                ", GOT "                          DELIMITED BY SIZE
+                TOTAL-RECORDS-READ                DELIMITED BY SIZE
+                " ***"                            DELIMITED BY SIZE
+           INTO BALANCE-LINE
+         MOVE BALANCE-LINE TO OUTPUT-LINE-AREA
+     END-IF.
+     PERFORM WRITE-REPORT-LINE.
+     ADD 1 TO LINES-PRINTED.
+     MOVE 16 TO RETURN-CODE.
+*>
+ LOOKUP-SINGLE-RECORD.
+*>  REPRINT ONE RECORD BY ACCOUNT NUMBER INSTEAD OF RUNNING THE WHOLE
+*>  SEQUENTIAL WORK FILE, SO A SINGLE MISPRINTED FORM CAN BE REISSUED
+*>  WITHOUT RERUNNING THE BATCH JOB.
+     PERFORM OPEN-OUTPUT-DEVICE.
+     OPEN INPUT  WORK-FILE-INDEXED.
+     IF INDEXED-FILE-STATUS NOT = "00"
+         DISPLAY "PRINTPRC - CANNOT OPEN INDEXED WORK FILE: "
+                 WORK-FILE-NAME
+         MOVE 16 TO RETURN-CODE
+     ELSE
+         MOVE LOOKUP-ACCOUNT-NO TO S-ACCOUNT-NO OF WORK-INDEXED-RECORD
+         READ WORK-FILE-INDEXED
+             INVALID KEY
+                 MOVE SPACES TO LOOKUP-RESULT-LINE
+                 STRING "*** RECORD NOT FOUND FOR ACCOUNT: "
+                        LOOKUP-ACCOUNT-NO DELIMITED BY SIZE
+                        " ***" DELIMITED BY SIZE
+                   INTO LOOKUP-RESULT-LINE
+                 MOVE LOOKUP-RESULT-LINE TO OUTPUT-LINE-AREA
+                 PERFORM WRITE-REPORT-LINE
+                 MOVE 16 TO RETURN-CODE
+             NOT INVALID KEY
+                 MOVE WORK-INDEXED-RECORD TO WORK1-RECORD
+                 IF OUTPUT-DEVICE-SW = "C"
+                     PERFORM BUILD-CSV-DETAIL-LINE
+                     MOVE CSV-DETAIL-LINE TO OUTPUT-LINE-AREA
+                     PERFORM WRITE-REPORT-LINE
+                 ELSE
+                     IF PRINT-MODE-SW = "2"
+                         MOVE WORK1-RECORD TO WORK2-RECORD
+                     END-IF
+                     PERFORM WRITE-DETAIL-LINE
+                 END-IF
+         END-READ
+         CLOSE WORK-FILE-INDEXED
+     END-IF.
+     PERFORM CLOSE-OUTPUT-DEVICE.
+*>
+ BUILD-CSV-DETAIL-LINE.
+*>  FORMAT THE DETAIL RECORD AS TRUE COMMA-DELIMITED FIELDS, SINCE A CSV
+*>  CONSUMER WANTS DATA COLUMNS, NOT THE FIXED-FORM PRINT LAYOUT.
+     MOVE SPACES TO CSV-DETAIL-LINE.
+     MOVE S-AMOUNT OF WORK1-RECORD TO CSV-AMOUNT-EDIT.
+     STRING S-BRANCH-NO OF WORK1-RECORD      DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            S-ACCOUNT-TYPE OF WORK1-RECORD   DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            S-ACCOUNT-NO OF WORK1-RECORD     DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            S-CUSTOMER-NAME OF WORK1-RECORD  DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            CSV-AMOUNT-EDIT                  DELIMITED BY SIZE
+       INTO CSV-DETAIL-LINE.
+*>
+ INITIALIZE-RUN-STORAGE.
+*>  RESET THIS CALL'S ACCUMULATORS, COUNTERS, AND SWITCHES TO THEIR
+*>  STARTING VALUES. WITHOUT THIS, A REPEATED CALL FROM THE SAME RUN
+*>  UNIT (PRINTBAT'S BATCH LOOP) WOULD INHERIT THE PREVIOUS WORK
+*>  FILE'S PAGE NUMBER, RECORD COUNTS, AND CONTROL-BREAK KEY.
+     MOVE ZERO   TO PAGE-NUMBER.
+     MOVE ZERO   TO LINES-PRINTED.
+     MOVE ZERO   TO TOTAL-RECORDS-READ.
+     MOVE ZERO   TO GRAND-TOTAL.
+     MOVE ZERO   TO BRANCH-SUBTOTAL.
+     MOVE "Y"    TO FIRST-RECORD-SW.
+     MOVE SPACES TO PREVIOUS-BRANCH-NO.
+     MOVE "N"    TO TRAILER-SEEN-SW.
+     MOVE ZERO   TO EXPECTED-RECORD-COUNT.
+     MOVE ZERO   TO CHECKPOINT-COUNTER.
+     MOVE "N"    TO WORK-FILE-OPEN-SW.
+*>
+ BUILD-DERIVED-FILE-NAMES.
+*>  EACH AUXILIARY FILE IS NAMED AFTER THIS CALL'S WORK FILE (ITS
+*>  SIGNIFICANT, NON-BLANK CHARACTERS ONLY -- DELIMITED BY SPACE STOPS
+*>  THE COPY AT THE FIRST TRAILING BLANK INSTEAD OF CARRYING THAT
+*>  PADDING INTO THE DERIVED NAME) PLUS ITS OWN EXTENSION, SO A BATCH
+*>  OF WORK FILES PROCESSED BY PRINTBAT PRODUCES ONE RUN-LOG/CHECKPOINT/
+*>  CSV/PDF FILE PER CALL INSTEAD OF EACH SHARING A PADDED-OUT NAME.
+*>  EACH FIELD IS CLEARED FIRST SO A SHORTER NAME ON A LATER CALL DOES
+*>  NOT LEAVE PART OF A LONGER, PRIOR CALL'S NAME TRAILING BEHIND IT.
+     MOVE SPACES TO RUN-LOG-NAME.
+     STRING WORK-FILE-NAME DELIMITED BY SPACE
+            ".RLG"         DELIMITED BY SIZE
+       INTO RUN-LOG-NAME.
+     MOVE SPACES TO CHECKPOINT-FILE-NAME.
+     STRING WORK-FILE-NAME DELIMITED BY SPACE
+            ".CKP"         DELIMITED BY SIZE
+       INTO CHECKPOINT-FILE-NAME.
+     MOVE SPACES TO WORK-FILE-INDEXED-NAME.
+     STRING WORK-FILE-NAME DELIMITED BY SPACE
+            ".IDX"         DELIMITED BY SIZE
+       INTO WORK-FILE-INDEXED-NAME.
+     MOVE SPACES TO CSV-FILE-NAME.
+     STRING WORK-FILE-NAME DELIMITED BY SPACE
+            ".CSV"         DELIMITED BY SIZE
+       INTO CSV-FILE-NAME.
+     MOVE SPACES TO PDF-FILE-NAME.
+     STRING WORK-FILE-NAME DELIMITED BY SPACE
+            ".PDF"         DELIMITED BY SIZE
+       INTO PDF-FILE-NAME.
+*>
+ OPEN-OUTPUT-DEVICE.
+*>  OUTPUT-DEVICE-SW PICKS WHICH PHYSICAL FILE THE REPORT GOES TO: THE
+*>  PRINTER (THE DEFAULT), A CSV EXTRACT, OR A PDF SPOOL FILE. A FAILURE
+*>  OPENING THE CHOSEN DEVICE MEANS THIS RUN CANNOT PRODUCE ANY OUTPUT
+*>  AT ALL, SO IT GETS THE SAME TREATMENT AS A WORK-FILE OPEN FAILURE.
+     EVALUATE OUTPUT-DEVICE-SW
+         WHEN "C"
+             OPEN OUTPUT CSV-FILE
+             IF CSV-FILE-STATUS NOT = "00"
+                 MOVE SPACES TO ERROR-MESSAGE
+                 STRING "PRINTPRC - CANNOT OPEN CSV FILE, STATUS "
+                        CSV-FILE-STATUS DELIMITED BY SIZE
+                        " FOR: " DELIMITED BY SIZE
+                        WORK-FILE-NAME DELIMITED BY SIZE
+                   INTO ERROR-MESSAGE
+                 DISPLAY ERROR-MESSAGE
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+             END-IF
+         WHEN "D"
+             OPEN OUTPUT PDF-FILE
+             IF PDF-FILE-STATUS NOT = "00"
+                 MOVE SPACES TO ERROR-MESSAGE
+                 STRING "PRINTPRC - CANNOT OPEN PDF FILE, STATUS "
+                        PDF-FILE-STATUS DELIMITED BY SIZE
+                        " FOR: " DELIMITED BY SIZE
+                        WORK-FILE-NAME DELIMITED BY SIZE
+                   INTO ERROR-MESSAGE
+                 DISPLAY ERROR-MESSAGE
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+             END-IF
+         WHEN OTHER
+             OPEN OUTPUT PRINT-FILE
+             IF PRINT-FILE-STATUS NOT = "00"
+                 MOVE SPACES TO ERROR-MESSAGE
+                 STRING "PRINTPRC - CANNOT OPEN PRINTER, STATUS "
+                        PRINT-FILE-STATUS DELIMITED BY SIZE
+                        " FOR: " DELIMITED BY SIZE
+                        WORK-FILE-NAME DELIMITED BY SIZE
+                   INTO ERROR-MESSAGE
+                 DISPLAY ERROR-MESSAGE
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+             END-IF
+     END-EVALUATE.
+*>
+ CLOSE-OUTPUT-DEVICE.
+     EVALUATE OUTPUT-DEVICE-SW
+         WHEN "C"
+             CLOSE CSV-FILE
+         WHEN "D"
+             CLOSE PDF-FILE
+         WHEN OTHER
+             CLOSE PRINT-FILE
+     END-EVALUATE.
+*>
+ WRITE-REPORT-LINE.
+     EVALUATE OUTPUT-DEVICE-SW
+         WHEN "C"
+             WRITE CSV-RECORD FROM OUTPUT-LINE-AREA AFTER ADVANCING 1 LINE
+         WHEN "D"
+             WRITE PDF-RECORD FROM OUTPUT-LINE-AREA AFTER ADVANCING 1 LINE
+         WHEN OTHER
+             WRITE PRINT-RECORD FROM OUTPUT-LINE-AREA AFTER ADVANCING 1 LINE
+     END-EVALUATE.
+*>
+ WRITE-REPORT-LINE-NEWPAGE.
+     EVALUATE OUTPUT-DEVICE-SW
+         WHEN "D"
+             WRITE PDF-RECORD FROM OUTPUT-LINE-AREA AFTER ADVANCING PAGE
+         WHEN OTHER
+             WRITE PRINT-RECORD FROM OUTPUT-LINE-AREA AFTER ADVANCING PAGE
+     END-EVALUATE.
+*>
+ WRITE-DETAIL-LINE.
+*>  WRITE THE DETAIL RECORD DIRECTLY FROM WORK1-RECORD OR WORK2-RECORD,
+*>  NOT THROUGH THE PLAIN PIC X OUTPUT-LINE-AREA BUFFER, SO THE
+*>  CHARACTER TYPE (PMODE1/PMODE2) PRINT-MODE-SW SELECTED ACTUALLY
+*>  CARRIES THROUGH TO THE WRITE INSTEAD OF BEING DROPPED IN AN
+*>  UNTYPED INTERMEDIATE. NOT USED FOR THE CSV DEVICE, WHICH HAS NO
+*>  PRINTING ATTRIBUTES OF ITS OWN.
+     IF PRINT-MODE-SW = "2"
+         IF OUTPUT-DEVICE-SW = "D"
+             WRITE PDF-RECORD FROM WORK2-RECORD AFTER ADVANCING 1 LINE
+         ELSE
+             WRITE PRINT-RECORD FROM WORK2-RECORD AFTER ADVANCING 1 LINE
+         END-IF
+     ELSE
+         IF OUTPUT-DEVICE-SW = "D"
+             WRITE PDF-RECORD FROM WORK1-RECORD AFTER ADVANCING 1 LINE
+         ELSE
+             WRITE PRINT-RECORD FROM WORK1-RECORD AFTER ADVANCING 1 LINE
+         END-IF
+     END-IF.
+*>
+ WORK-FILE-ERROR.
+*>  PRINT A PLAIN-ENGLISH MESSAGE INSTEAD OF LETTING THE RUNTIME ABEND
+*>  ON A BAD WORK-FILE STATUS, SO THE OPERATOR DOESN'T HAVE TO GO LOOK
+*>  UP WHAT THE ABEND CODE MEANT.
+     MOVE SPACES TO ERROR-MESSAGE.
+     EVALUATE WORK-FILE-STATUS
+         WHEN "35"
+             STRING "PRINTPRC - WORK FILE NOT FOUND: "
+                    WORK-FILE-NAME DELIMITED BY SIZE
+               INTO ERROR-MESSAGE
+         WHEN "39"
+             STRING "PRINTPRC - WORK FILE ATTRIBUTE MISMATCH: "
+                    WORK-FILE-NAME DELIMITED BY SIZE
+               INTO ERROR-MESSAGE
+         WHEN OTHER
+             STRING "PRINTPRC - WORK FILE I/O ERROR, STATUS "
+                    WORK-FILE-STATUS DELIMITED BY SIZE
+                    " ON: " DELIMITED BY SIZE
+                    WORK-FILE-NAME DELIMITED BY SIZE
+               INTO ERROR-MESSAGE
+     END-EVALUATE.
+     DISPLAY ERROR-MESSAGE.
+     MOVE 16 TO RETURN-CODE.
+     PERFORM CLOSE-OUTPUT-DEVICE.
+     CLOSE RUN-LOG CHECKPOINT-FILE.
+     IF WORK-FILE-OPEN-SW = "Y"
+         CLOSE WORK-FILE WORK-FILE-INDEXED
+     END-IF
+     GOBACK.
 *>
  TERM-PROC.
 *>  (3) CLOSE DOWN THE PRINT FILE (DATA FILE) AFTER PRINTING.
-     CLOSE  PRINT-FILE WORK-FILE.
+     IF TOTAL-RECORDS-READ > ZERO
+         PERFORM PRINT-SUBTOTAL
+*>      PRINT-SUBTOTAL MAY HAVE JUST TURNED THE PAGE (FOOTER + LINES-
+*>      PRINTED RESET TO ZERO) IF THE LAST GROUP'S SUBTOTAL LANDED ON
+*>      THE FORM'S LINE LIMIT. REPRINT THE HEADER NOW, THE SAME AS THE
+*>      MID-RUN CONTROL BREAK DOES, OR THE GRAND TOTAL (AND A FOLLOWING
+*>      OUT-OF-BALANCE LINE) WOULD GO OUT ON A HEADERLESS FINAL PAGE.
+         IF LINES-PRINTED = ZERO AND OUTPUT-DEVICE-SW NOT = "C"
+             PERFORM PRINT-HEADER
+         END-IF
+         PERFORM PRINT-GRAND-TOTAL
+     END-IF
+     IF TRAILER-SEEN-SW = "Y" AND
+        TOTAL-RECORDS-READ NOT = EXPECTED-RECORD-COUNT
+         PERFORM PRINT-OUT-OF-BALANCE
+     END-IF
+     IF OUTPUT-DEVICE-SW NOT = "C" AND LINES-PRINTED > ZERO
+         PERFORM PRINT-FOOTER
+     END-IF
+*>  (3A) WRITE THE RUN-LOG AUDIT RECORD BEFORE CLOSING DOWN.
+     ACCEPT RUN-END-DATE FROM DATE YYYYMMDD.
+     ACCEPT RUN-END-TIME FROM TIME.
+     STRING RUN-END-DATE DELIMITED BY SIZE
+            RUN-END-TIME DELIMITED BY SIZE
+       INTO RUN-END-STAMP.
+     MOVE SPACES           TO RUN-LOG-RECORD.
+     MOVE WORK-FILE-NAME    TO RL-WORK-FILE-NAME.
+     MOVE RUN-START-STAMP   TO RL-START-STAMP.
+     MOVE RUN-END-STAMP     TO RL-END-STAMP.
+     MOVE TOTAL-RECORDS-READ TO RL-RECORD-COUNT.
+     WRITE RUN-LOG-RECORD.
+     IF RUN-LOG-STATUS NOT = "00"
+         MOVE SPACES TO ERROR-MESSAGE
+         STRING "PRINTPRC - RUN-LOG WRITE FAILED, STATUS "
+                RUN-LOG-STATUS DELIMITED BY SIZE
+                " FOR: " DELIMITED BY SIZE
+                WORK-FILE-NAME DELIMITED BY SIZE
+           INTO ERROR-MESSAGE
+         DISPLAY ERROR-MESSAGE
+         MOVE 16 TO RETURN-CODE
+     END-IF.
+     PERFORM CLOSE-OUTPUT-DEVICE.
+     CLOSE  WORK-FILE WORK-FILE-INDEXED RUN-LOG CHECKPOINT-FILE.
 END PROGRAM PRINTPRC.
 
\ No newline at end of file
