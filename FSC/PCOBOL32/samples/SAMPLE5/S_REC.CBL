@@ -0,0 +1,17 @@
+*>  S_REC.CBL
+*>  WORK-FILE RECORD LAYOUT, SHARED BY THE FD (WORK-RECORD) AND THE
+*>  WORKING-STORAGE COPY (WORK1-RECORD) IN PRINTPRC. FIXED AT 60 BYTES
+*>  TO MATCH PRINT-RECORD. S-REC-TYPE DISTINGUISHES A DETAIL RECORD
+*>  FROM THE TRAILER RECORD THAT THE EXTRACT JOB WRITES LAST.
+    05  S-REC-TYPE              PIC X(01).
+    05  S-DETAIL-BODY.
+        10  S-BRANCH-NO          PIC X(04).
+        10  S-ACCOUNT-TYPE       PIC X(02).
+        10  S-ACCOUNT-NO         PIC X(10).
+        10  S-CUSTOMER-NAME      PIC X(20).
+        10  S-AMOUNT             PIC S9(9)V99.
+        10  FILLER               PIC X(12).
+    05  S-TRAILER-BODY REDEFINES S-DETAIL-BODY.
+        10  S-TRAILER-LITERAL    PIC X(06).
+        10  S-TRAILER-COUNT      PIC 9(07).
+        10  FILLER               PIC X(46).
