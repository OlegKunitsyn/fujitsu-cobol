@@ -0,0 +1,71 @@
+IDENTIFICATION DIVISION.
+ PROGRAM-ID. PRINTBAT.
+*>  THIS SAMPLE PROGRAM IS IN FREE FORMAT. THE PROGRAM MUST BE
+*>  COMPILED WITH THE SRF COMPILER OPTION. THE SRF COMPILER OPTION
+*>  SPECIFIES THE SOURCE FORMAT TYPE. SRF(FREE,FREE) TELLS THE
+*>  COMPILER THAT THE SOURCE PROGRAM AND COPYBOOKS ARE IN FREE FORMAT.
+*>  DRIVES PRINTPRC ONCE PER WORK-FILE NAME LISTED IN CONTROL-FILE, SO
+*>  ONE JOB STEP CAN PRINT A WHOLE NIGHT'S WORTH OF WORK FILES INSTEAD
+*>  OF ONE JCL STEP (AND ONE CALL) PER FILE.
+ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+    SELECT CONTROL-FILE
+        ASSIGN       TO  CTLFILE
+        ORGANIZATION IS  LINE SEQUENTIAL
+        FILE STATUS  IS  CONTROL-FILE-STATUS.
+*>
+DATA DIVISION.
+ FILE SECTION.
+ FD  CONTROL-FILE.
+ 01  CONTROL-RECORD          PIC X(12).
+*>
+ WORKING-STORAGE SECTION.
+ 01  CONTROL-FILE-STATUS     PIC X(02).
+ 01  DRIVER-WORK-FILE-NAME   PIC X(12).
+ 01  DRIVER-PRINT-MODE-SW    PIC X(01) VALUE "1".
+ 01  DRIVER-RESUME-FROM-REC  PIC 9(07) VALUE ZERO.
+ 01  DRIVER-LOOKUP-MODE-SW   PIC X(01) VALUE "N".
+ 01  DRIVER-LOOKUP-ACCT-NO   PIC X(10) VALUE SPACES.
+ 01  DRIVER-OUTPUT-DEVICE-SW PIC X(01) VALUE "P".
+ 01  FILES-PRINTED-COUNT     PIC 9(05) VALUE ZERO.
+*>
+PROCEDURE DIVISION.
+*>  (1) OPEN THE LIST OF WORK FILES TO PRINT.
+     OPEN INPUT CONTROL-FILE.
+     IF CONTROL-FILE-STATUS NOT = "00"
+         DISPLAY "PRINTBAT - CANNOT OPEN CTLFILE, STATUS "
+                 CONTROL-FILE-STATUS
+         MOVE 16 TO RETURN-CODE
+         STOP RUN
+     END-IF.
+*>
+ READ-LOOP.
+*>  (2) CALL PRINTPRC ONCE FOR EVERY NON-BLANK WORK-FILE NAME IN THE
+*>      CONTROL FILE.
+     READ CONTROL-FILE INTO DRIVER-WORK-FILE-NAME
+          AT END GO TO DRIVER-TERM-PROC.
+     IF CONTROL-FILE-STATUS NOT = "00"
+         DISPLAY "PRINTBAT - CTLFILE READ ERROR, STATUS "
+                 CONTROL-FILE-STATUS
+         MOVE 16 TO RETURN-CODE
+         GO TO DRIVER-TERM-PROC
+     END-IF
+     IF DRIVER-WORK-FILE-NAME NOT = SPACES
+         DISPLAY "PRINTBAT - PRINTING WORK FILE: " DRIVER-WORK-FILE-NAME
+         CALL "PRINTPRC" USING DRIVER-WORK-FILE-NAME,
+                                DRIVER-PRINT-MODE-SW,
+                                DRIVER-RESUME-FROM-REC,
+                                DRIVER-LOOKUP-MODE-SW,
+                                DRIVER-LOOKUP-ACCT-NO,
+                                DRIVER-OUTPUT-DEVICE-SW
+         ADD 1 TO FILES-PRINTED-COUNT
+     END-IF
+     GO TO READ-LOOP.
+*>
+ DRIVER-TERM-PROC.
+*>  (3) CLOSE DOWN THE CONTROL FILE AFTER THE WHOLE BATCH HAS RUN.
+     DISPLAY "PRINTBAT - FILES PRINTED: " FILES-PRINTED-COUNT.
+     CLOSE CONTROL-FILE.
+     STOP RUN.
+END PROGRAM PRINTBAT.
